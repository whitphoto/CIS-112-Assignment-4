@@ -0,0 +1,25 @@
+//STORVAL  JOB (ACCT),'STORE VALIDATION',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* Runs Store-Data-Validation against the nightly store extract and,
+//* only when the validation step comes back clean enough to trust,
+//* feeds outfile.txt into the downstream load step. STOREVAL sets
+//* RETURN-CODE 0 (all good), 4 (some bad records, under threshold),
+//* 8 (bad records over threshold) or 16 (input.txt record count did
+//* not reconcile against its trailer). STEP020 is bypassed whenever
+//* the validation return code is 4 or higher.
+//*
+//* Store-Data-Validation's SELECT/ASSIGN clauses name plain
+//* filesystem paths (GnuCOBOL convention), not ddnames, so the
+//* program is driven through BPXBATCH from the USS directory that
+//* holds input.txt/outfile.txt/validcodes.txt/storemast.txt rather
+//* than through DD-allocated MVS datasets.
+//*
+//STEP010  EXEC PGM=BPXBATCH,
+//             PARM='SH cd /prod/storeval && ./storeval'
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=LOADPGM,COND=(4,GE,STEP010)
+//SYSIN    DD PATH='/prod/storeval/outfile.txt'
+//*
