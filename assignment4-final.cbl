@@ -6,27 +6,98 @@
       * numbers                                                       *
       ***************************************************************** 
        environment division.
+       configuration section.
        Input-output Section.
        file-control.
            Select store-data assign to "input.txt"
                   Organization is line sequential.
            select output-file assign to "outfile.txt"
                   Organization is line sequential.
-      
-       configuration section.
+           select valid-codes-file assign to "validcodes.txt"
+                  Organization is line sequential.
+           select reject-file assign to "reject.txt"
+                  Organization is line sequential.
+           select store-master-file assign to "storemast.txt"
+                  Organization is line sequential.
+           select output-file-csv assign to "outfile.csv"
+                  Organization is line sequential.
+           select optional checkpoint-file assign to "restart.txt"
+                  Organization is line sequential.
+           select optional dup-checkpoint-file assign to
+                  "restart-dup.txt"
+                  Organization is line sequential.
+           select optional freq-checkpoint-file assign to
+                  "restart-freq.txt"
+                  Organization is line sequential.
 
        data division.
        File Section.
        FD Store-Data.
-      
+
        01 store-rec.
+           05 store-num-in pic x(5).
            05 terr-num-in  pic x(2).
            05 area-num-in  pic x(2).
            05 dept-num-in  pic x(2).
-      
+
+       01 trailer-rec redefines store-rec.
+           05 trailer-id      pic x(3).
+           05 trailer-count   pic 9(6).
+           05 trailer-filler  pic x(2).
+
        FD output-file.
        01 report-rec   pic x(53).
 
+       FD reject-file.
+
+       01 reject-rec.
+           05 reject-store-rec pic x(11).
+           05 filler           pic x(1).
+           05 reject-errors    pic x(100).
+
+       FD store-master-file.
+
+       01 store-master-rec.
+           05 sm-store-num-in  pic x(5).
+           05 sm-store-name-in pic x(15).
+
+       FD output-file-csv.
+
+       01 csv-rec pic x(80).
+
+       FD valid-codes-file.
+
+       01 valid-code-rec.
+           05 vc-type-in   pic x(1).
+           05 vc-code-in   pic x(2).
+
+       FD checkpoint-file.
+
+       01 checkpoint-rec.
+           05 ckpt-rec-count    pic 9(6).
+           05 ckpt-good-ctr     pic 9(6).
+           05 ckpt-bad-ctr      pic 9(6).
+           05 ckpt-terr-nn-ctr  pic 9(6).
+           05 ckpt-terr-oor-ctr pic 9(6).
+           05 ckpt-area-nn-ctr  pic 9(6).
+           05 ckpt-area-oor-ctr pic 9(6).
+           05 ckpt-dept-nn-ctr  pic 9(6).
+           05 ckpt-dept-oor-ctr pic 9(6).
+           05 ckpt-store-nn-ctr pic 9(6).
+           05 ckpt-dup-err-ctr  pic 9(6).
+
+       FD dup-checkpoint-file.
+
+       01 dup-checkpoint-rec pic x(11).
+
+       FD freq-checkpoint-file.
+
+       01 freq-checkpoint-rec.
+           05 fckpt-terr pic x(2).
+           05 fckpt-area pic x(2).
+           05 fckpt-dept pic x(2).
+           05 fckpt-ctr  pic 9(6).
+
        working-storage section.
        01 eof  pic x value "n".
        
@@ -38,122 +109,891 @@
            05 filler       pic x(21) value spaces.
        
        01 header-2.
-           05 filler       pic x(13) value spaces.
+           05 filler       pic x(2) value spaces.
+           05 filler       pic x(5) value 'STORE'.
+           05 filler       pic x(1) value spaces.
+           05 filler       pic x(15) value 'NAME'.
+           05 filler       pic x(2) value spaces.
            05 filler       pic x(5) value 'FIELD'.
            05 filler       pic x(6) Value spaces.
            05 filler       pic x(4) value 'DATA'.
-           05 filler       pic x(7) value spaces.
+           05 filler       pic x(4) value spaces.
            05 filler       pic x(5) value 'ERROR'.
-           
+
        01 detail-line.
-           05 filler       pic x(10) value spaces.
-           05 field-out    pic x(10).
-           05 data-out     pic x(2).
-           05 filler       pic x(5) value spaces.
-           05 err-msg-out  pic x(12).
+           05 filler          pic x(2) value spaces.
+           05 store-num-out   pic x(5).
+           05 filler          pic x(1) value space.
+           05 store-name-out  pic x(15).
+           05 filler          pic x(2) value spaces.
+           05 field-out       pic x(10).
+           05 data-out        pic x(2).
+           05 filler          pic x(4) value spaces.
+           05 err-msg-out     pic x(12).
            
        01 summary-line-1.
            05 filler       pic x(10) value spaces.
            05 filler       pic x(13) value 'GOOD RECORDS:'.
-           05 good-rec-out pic zz9 value '0'. 
-           05 filler       pic x(26) value spaces.
+           05 good-rec-out pic zzzzz9 value '0'.
+           05 filler       pic x(23) value spaces.
        01 summary-line-2.
            05 filler       pic x(11) value spaces.
            05 filler       pic x(12) value 'BAD RECORDS:'.
-           05 bad-rec-out  pic zz9 value '0'.
-       
-       01 ws-good-rec-ctr  pic 999.
-       
-       01 ws-bad-rec-ctr   pic 999.
-       
+           05 bad-rec-out  pic zzzzz9 value '0'.
+
+       01 breakdown-header.
+           05 filler       pic x(10) value spaces.
+           05 filler       pic x(17) value 'ERROR BREAKDOWN:'.
+
+       01 breakdown-line-1.
+           05 filler       pic x(10) value spaces.
+           05 filler       pic x(25) value 'TERRITORY NOT NUMERIC:'.
+           05 bd-1-out     pic zzzzz9.
+
+       01 breakdown-line-2.
+           05 filler       pic x(10) value spaces.
+           05 filler       pic x(25) value 'TERRITORY OUT OF RANGE:'.
+           05 bd-2-out     pic zzzzz9.
+
+       01 breakdown-line-3.
+           05 filler       pic x(10) value spaces.
+           05 filler       pic x(25) value 'AREA NOT NUMERIC:'.
+           05 bd-3-out     pic zzzzz9.
+
+       01 breakdown-line-4.
+           05 filler       pic x(10) value spaces.
+           05 filler       pic x(25) value 'AREA OUT OF RANGE:'.
+           05 bd-4-out     pic zzzzz9.
+
+       01 breakdown-line-5.
+           05 filler       pic x(10) value spaces.
+           05 filler       pic x(25) value 'DEPARTMENT NOT NUMERIC:'.
+           05 bd-5-out     pic zzzzz9.
+
+       01 breakdown-line-6.
+           05 filler       pic x(10) value spaces.
+           05 filler       pic x(25) value 'DEPARTMENT OUT OF RANGE:'.
+           05 bd-6-out     pic zzzzz9.
+
+       01 breakdown-line-7.
+           05 filler       pic x(10) value spaces.
+           05 filler       pic x(25) value 'STORE NUMBER NOT NUMERIC:'.
+           05 bd-7-out     pic zzzzz9.
+
+       01 breakdown-line-8.
+           05 filler       pic x(10) value spaces.
+           05 filler       pic x(25) value 'DUPLICATE RECORDS:'.
+           05 bd-8-out     pic zzzzz9.
+
+       01 freq-header-1.
+           05 filler       pic x(12) value spaces.
+           05 filler       pic x(36) value
+                  'TERRITORY/AREA/DEPARTMENT FREQUENCY'.
+
+       01 freq-header-2.
+           05 filler       pic x(10) value spaces.
+           05 filler       pic x(4) value 'TERR'.
+           05 filler       pic x(4) value spaces.
+           05 filler       pic x(4) value 'AREA'.
+           05 filler       pic x(4) value spaces.
+           05 filler       pic x(4) value 'DEPT'.
+           05 filler       pic x(4) value spaces.
+           05 filler       pic x(5) value 'COUNT'.
+
+       01 freq-detail-line.
+           05 filler       pic x(10) value spaces.
+           05 freq-terr-out pic x(4).
+           05 filler       pic x(4) value spaces.
+           05 freq-area-out pic x(4).
+           05 filler       pic x(4) value spaces.
+           05 freq-dept-out pic x(4).
+           05 filler       pic x(4) value spaces.
+           05 freq-ctr-out pic zzzzz9.
+
+       01 reconcile-line.
+           05 filler          pic x(8) value spaces.
+           05 recon-msg       pic x(22) value 'RECONCILIATION FAILED'.
+           05 filler          pic x(1) value spaces.
+           05 filler          pic x(4) value 'EXP:'.
+           05 recon-exp-out   pic zzzzz9.
+           05 filler          pic x(1) value space.
+           05 filler          pic x(4) value 'ACT:'.
+           05 recon-act-out   pic zzzzz9.
+
+       01 ws-good-rec-ctr  pic 9(6) value zero.
+
+       01 ws-bad-rec-ctr   pic 9(6) value zero.
+
+       01 ws-expected-rec-ctr pic 9(6) value zero.
+
+       01 ws-bad-pct          pic 999 value zero.
+
+       01 ws-bad-pct-threshold pic 999 value 25.
+
+       01 ws-terr-nn-ctr   pic 9(6) value zero.
+       01 ws-terr-oor-ctr  pic 9(6) value zero.
+       01 ws-area-nn-ctr   pic 9(6) value zero.
+       01 ws-area-oor-ctr  pic 9(6) value zero.
+       01 ws-dept-nn-ctr   pic 9(6) value zero.
+       01 ws-dept-oor-ctr  pic 9(6) value zero.
+       01 ws-store-nn-ctr  pic 9(6) value zero.
+       01 ws-dup-err-ctr   pic 9(6) value zero.
+
+       01 ws-reject-errors pic x(100).
+
+       01 ws-reject-ptr    pic 9(4).
+
        01 ws-good-rec-flag pic x(1).
-       
+
+       01 vc-eof           pic x(1) value 'n'.
+
+       01 ws-found-flag    pic x(1).
+
+       01 ws-csv-switch    pic x(1) value 'N'.
+
+       01 csv-header-line     pic x(40)
+              value 'STORE_NUM,STORE_NAME,FIELD,DATA,ERROR'.
+
+       01 csv-summary-header  pic x(24)
+              value 'GOOD_RECORDS,BAD_RECORDS'.
+
+       01 csv-summary-line.
+           05 csv-good-out  pic 9(6).
+           05 filler        pic x(1) value ','.
+           05 csv-bad-out   pic 9(6).
+
+       01 csv-breakdown-header  pic x(17) value 'ERROR_TYPE,COUNT'.
+
+       01 csv-freq-header       pic x(32)
+              value 'TERRITORY,AREA,DEPARTMENT,COUNT'.
+
+       01 csv-reconcile-header  pic x(31)
+              value 'RECONCILIATION,EXPECTED,ACTUAL'.
+
+       01 ws-valid-codes.
+           05 ws-terr-cnt      pic 9(3) value zero.
+           05 ws-area-cnt      pic 9(3) value zero.
+           05 ws-dept-cnt      pic 9(3) value zero.
+           05 ws-terr-table.
+               10 ws-terr-code occurs 50 times
+                                indexed by terr-idx
+                                pic x(2).
+           05 ws-area-table.
+               10 ws-area-code occurs 50 times
+                                indexed by area-idx
+                                pic x(2).
+           05 ws-dept-table.
+               10 ws-dept-code occurs 50 times
+                                indexed by dept-idx
+                                pic x(2).
+
+       01 ws-dup-table.
+           05 ws-dup-cnt    pic 9(3) value zero.
+           05 ws-dup-entry occurs 500 times
+                            indexed by dup-idx.
+               10 ws-dup-rec pic x(11).
+
+       01 ws-freq-table.
+           05 ws-freq-cnt   pic 9(3) value zero.
+           05 ws-freq-entry occurs 200 times
+                             indexed by freq-idx.
+               10 ws-freq-terr pic x(2).
+               10 ws-freq-area pic x(2).
+               10 ws-freq-dept pic x(2).
+               10 ws-freq-ctr  pic 9(6).
+
+       01 ws-dup-table-full      pic x(1) value 'N'.
+
+       01 ws-store-table-full    pic x(1) value 'N'.
+
+       01 ws-terr-table-full     pic x(1) value 'N'.
+
+       01 ws-area-table-full     pic x(1) value 'N'.
+
+       01 ws-dept-table-full     pic x(1) value 'N'.
+
+       01 ws-freq-table-full     pic x(1) value 'N'.
+
+       01 ws-restart-switch      pic x(1) value 'N'.
+
+       01 ws-checkpoint-found    pic x(1) value 'Y'.
+
+       01 dup-ckpt-eof           pic x(1) value 'n'.
+
+       01 freq-ckpt-eof          pic x(1) value 'n'.
+
+       01 ws-checkpoint-interval pic 9(5) value 100.
+
+       01 ws-rec-count           pic 9(6) value zero.
+
+       01 ws-skip-count          pic 9(6) value zero.
+
+       01 ws-skip-ctr            pic 9(6) value zero.
+
+       01 sm-eof            pic x(1) value 'n'.
+
+       01 ws-store-master.
+           05 ws-store-cnt  pic 9(3) value zero.
+           05 ws-store-table.
+               10 ws-store-entry occurs 500 times
+                                  indexed by store-idx.
+                   15 ws-store-num-tbl  pic x(5).
+                   15 ws-store-name-tbl pic x(15).
+
        procedure division.
-       
+
        100-main.
-               open input store-data
-                   output output-file.
-                
-          perform 300-header
-           
-          perform until eof = 'y'
-            read store-data
-            at end move 'y' to eof
-            not at end perform 200-validate
-          
-             perform 400-footer
-         
-           end-read
+           accept ws-restart-switch from environment "RESTART_MODE"
+               on exception move 'N' to ws-restart-switch
+           end-accept.
+           accept ws-csv-switch from environment "CSV_MODE"
+               on exception move 'N' to ws-csv-switch
+           end-accept.
+
+           open input store-data.
+           if ws-restart-switch = 'Y'
+               perform 070-read-checkpoint
+           end-if.
+           if ws-restart-switch = 'Y' and ws-checkpoint-found = 'Y'
+               open extend output-file, reject-file
+               if ws-csv-switch = 'Y'
+                   open extend output-file-csv
+               end-if
+               perform 080-skip-processed
+           else
+               move 'N' to ws-restart-switch
+               open output output-file, reject-file
+               perform 300-header
+               if ws-csv-switch = 'Y'
+                   open output output-file-csv
+                   move csv-header-line to csv-rec
+                   write csv-rec
+               end-if
+           end-if.
+
+           perform 050-load-valid-codes
+           perform 060-load-store-master
+
+           perform until eof = 'y'
+               read store-data
+                   at end move 'y' to eof
+                   not at end
+                       if trailer-id = 'TRL'
+                          and trailer-count is numeric
+                          and trailer-filler = spaces
+                           move trailer-count to ws-expected-rec-ctr
+                       else
+                           add 1 to ws-rec-count
+                           perform 200-validate
+                           if ws-good-rec-flag = 'y'
+                               perform 270-accumulate-freq
+                           end-if
+                           if function mod (ws-rec-count,
+                              ws-checkpoint-interval) = 0
+                               perform 900-write-checkpoint
+                           end-if
+                       end-if
+               end-read
            end-perform.
-           close store-data, output-file.
-          stop run.
+
+           perform 400-footer
+           perform 600-reconcile
+           perform 700-freq-report
+           perform 650-set-volume-rc
+           perform 950-clear-checkpoint
+
+           close store-data, output-file, reject-file.
+           if ws-csv-switch = 'Y'
+               close output-file-csv
+           end-if.
+           stop run.
           
        200-validate.
            move 'y' to ws-good-rec-flag
-           if terr-num-in not numeric 
-               move 'TERRITORY' to field-out
-               move terr-num-in to data-out
+           move spaces to ws-reject-errors
+           move 1 to ws-reject-ptr
+           perform 220-lookup-store
+           move store-num-in to store-num-out
+           if store-num-in is not numeric
+               move 'STORE NUM' to field-out
+               move spaces to data-out
                move 'NOT NUMERIC' to err-msg-out
-               write report-rec from detail-line
-               move 'n' to ws-good-rec-flag.
-          
-               
-           if terr-num-in not = '1' and '2' and '3'
+               perform 230-write-detail
+               perform 215-append-reject-error
+               move 'n' to ws-good-rec-flag
+               add 1 to ws-store-nn-ctr
+           end-if.
+
+           if terr-num-in not numeric
                move 'TERRITORY' to field-out
                move terr-num-in to data-out
-               move 'OUT OF RANGE' to err-msg-out
-               write report-rec from detail-line
-               move 'n' to ws-good-rec-flag.
-         
-           
-           if area-num-in is not numeric 
-               move 'AREA' to field-out
-               move area-num-in to data-out
                move 'NOT NUMERIC' to err-msg-out
-               write report-rec from detail-line
-               move 'n' to ws-good-rec-flag.
-      
-           
-           if area-num-in not = '1' and '2' and '3' 
+               perform 230-write-detail
+               perform 215-append-reject-error
+               move 'n' to ws-good-rec-flag
+               add 1 to ws-terr-nn-ctr
+           else
+               set terr-idx to 1
+               move 'n' to ws-found-flag
+               search ws-terr-code
+                   at end move 'n' to ws-found-flag
+                   when ws-terr-code (terr-idx) = terr-num-in
+                       move 'y' to ws-found-flag
+               end-search
+               if ws-found-flag = 'n'
+                   move 'TERRITORY' to field-out
+                   move terr-num-in to data-out
+                   move 'OUT OF RANGE' to err-msg-out
+                   perform 230-write-detail
+                   perform 215-append-reject-error
+                   move 'n' to ws-good-rec-flag
+                   add 1 to ws-terr-oor-ctr
+               end-if
+           end-if.
+
+
+           if area-num-in is not numeric
                move 'AREA' to field-out
                move area-num-in to data-out
-               move 'OUT OF RANGE' to err-msg-out
-               write report-rec from detail-line
-               move 'n' to ws-good-rec-flag.
-        
-           
-           if dept-num-in is not numeric 
-               move 'DEPARTMENT' to field-out
-               move dept-num-in to data-out
                move 'NOT NUMERIC' to err-msg-out
-               write report-rec from detail-line
-               move 'n' to ws-good-rec-flag.
-          
-           
-           if dept-num-in not = '1' and '2' and '3' and '4' and '5'  
-      -    and '6' and '7' and '8' and '9' and '10'
+               perform 230-write-detail
+               perform 215-append-reject-error
+               move 'n' to ws-good-rec-flag
+               add 1 to ws-area-nn-ctr
+           else
+               set area-idx to 1
+               move 'n' to ws-found-flag
+               search ws-area-code
+                   at end move 'n' to ws-found-flag
+                   when ws-area-code (area-idx) = area-num-in
+                       move 'y' to ws-found-flag
+               end-search
+               if ws-found-flag = 'n'
+                   move 'AREA' to field-out
+                   move area-num-in to data-out
+                   move 'OUT OF RANGE' to err-msg-out
+                   perform 230-write-detail
+                   perform 215-append-reject-error
+                   move 'n' to ws-good-rec-flag
+                   add 1 to ws-area-oor-ctr
+               end-if
+           end-if.
+
+
+           if dept-num-in is not numeric
                move 'DEPARTMENT' to field-out
                move dept-num-in to data-out
-               move 'OUT OF RANGE' to err-msg-out
-               write report-rec from detail-line
-               move 'n' to ws-good-rec-flag.
-           
-           
+               move 'NOT NUMERIC' to err-msg-out
+               perform 230-write-detail
+               perform 215-append-reject-error
+               move 'n' to ws-good-rec-flag
+               add 1 to ws-dept-nn-ctr
+           else
+               set dept-idx to 1
+               move 'n' to ws-found-flag
+               search ws-dept-code
+                   at end move 'n' to ws-found-flag
+                   when ws-dept-code (dept-idx) = dept-num-in
+                       move 'y' to ws-found-flag
+               end-search
+               if ws-found-flag = 'n'
+                   move 'DEPARTMENT' to field-out
+                   move dept-num-in to data-out
+                   move 'OUT OF RANGE' to err-msg-out
+                   perform 230-write-detail
+                   perform 215-append-reject-error
+                   move 'n' to ws-good-rec-flag
+                   add 1 to ws-dept-oor-ctr
+               end-if
+           end-if.
+
+
+           if ws-good-rec-flag = 'y'
+               perform 280-check-duplicate
+           end-if.
+
+           if ws-good-rec-flag = 'n'
+               perform 210-write-reject
+           end-if.
+
            if ws-good-rec-flag = 'y'
               add 1 to ws-good-rec-ctr
            else
                add 1 to ws-bad-rec-ctr.
            
            
+       280-check-duplicate.
+           set dup-idx to 1
+           move 'n' to ws-found-flag
+           search ws-dup-entry
+               at end move 'n' to ws-found-flag
+               when ws-dup-rec (dup-idx) = store-rec
+                   move 'y' to ws-found-flag
+           end-search
+           if ws-found-flag = 'y'
+               move 'RECORD' to field-out
+               move spaces to data-out
+               move 'DUPLICATE' to err-msg-out
+               perform 230-write-detail
+               perform 215-append-reject-error
+               move 'n' to ws-good-rec-flag
+               add 1 to ws-dup-err-ctr
+           else
+               if ws-dup-cnt < 500
+                   add 1 to ws-dup-cnt
+                   move store-rec to ws-dup-rec (ws-dup-cnt)
+               else
+                   if ws-dup-table-full = 'N'
+                       display 'WARNING: DUP TABLE FULL'
+                       move 'Y' to ws-dup-table-full
+                   end-if
+               end-if
+           end-if.
+
+       270-accumulate-freq.
+           set freq-idx to 1
+           move 'n' to ws-found-flag
+           search ws-freq-entry
+               at end move 'n' to ws-found-flag
+               when ws-freq-terr (freq-idx) = terr-num-in
+                and ws-freq-area (freq-idx) = area-num-in
+                and ws-freq-dept (freq-idx) = dept-num-in
+                   move 'y' to ws-found-flag
+           end-search
+           if ws-found-flag = 'y'
+               add 1 to ws-freq-ctr (freq-idx)
+           else
+               if ws-freq-cnt < 200
+                   add 1 to ws-freq-cnt
+                   move terr-num-in to ws-freq-terr (ws-freq-cnt)
+                   move area-num-in to ws-freq-area (ws-freq-cnt)
+                   move dept-num-in to ws-freq-dept (ws-freq-cnt)
+                   move 1 to ws-freq-ctr (ws-freq-cnt)
+               else
+                   if ws-freq-table-full = 'N'
+                       display 'WARNING: FREQ TABLE FULL'
+                       move 'Y' to ws-freq-table-full
+                   end-if
+               end-if
+           end-if.
+
+       220-lookup-store.
+           set store-idx to 1
+           move spaces to store-name-out
+           search ws-store-entry
+               at end move spaces to store-name-out
+               when ws-store-num-tbl (store-idx) = store-num-in
+                   move ws-store-name-tbl (store-idx) to store-name-out
+           end-search.
+
+       210-write-reject.
+           move spaces to reject-rec
+           move store-rec to reject-store-rec
+           move ws-reject-errors to reject-errors
+           write reject-rec.
+
+       215-append-reject-error.
+           if ws-reject-ptr > 1
+               string ';' delimited by size
+                   into ws-reject-errors
+                   with pointer ws-reject-ptr
+               end-string
+           end-if
+           string
+               function trim (field-out) delimited by size
+               ':' delimited by size
+               function trim (err-msg-out) delimited by size
+               into ws-reject-errors
+               with pointer ws-reject-ptr
+           end-string.
+
+       230-write-detail.
+           write report-rec from detail-line
+           if ws-csv-switch = 'Y'
+               move spaces to csv-rec
+               string
+                   function trim (store-num-out) delimited by size
+                   ',' delimited by size
+                   function trim (store-name-out) delimited by size
+                   ',' delimited by size
+                   function trim (field-out) delimited by size
+                   ',' delimited by size
+                   function trim (data-out) delimited by size
+                   ',' delimited by size
+                   function trim (err-msg-out) delimited by size
+                   into csv-rec
+               end-string
+               write csv-rec
+           end-if.
+
+       050-load-valid-codes.
+           open input valid-codes-file
+           perform until vc-eof = 'y'
+             read valid-codes-file
+               at end move 'y' to vc-eof
+               not at end
+                 evaluate vc-type-in
+                   when 'T'
+                     if ws-terr-cnt < 50
+                         add 1 to ws-terr-cnt
+                         move vc-code-in to ws-terr-code (ws-terr-cnt)
+                     else
+                         if ws-terr-table-full = 'N'
+                             display 'WARNING: TERR TABLE FULL'
+                             move 'Y' to ws-terr-table-full
+                         end-if
+                     end-if
+                   when 'A'
+                     if ws-area-cnt < 50
+                         add 1 to ws-area-cnt
+                         move vc-code-in to ws-area-code (ws-area-cnt)
+                     else
+                         if ws-area-table-full = 'N'
+                             display 'WARNING: AREA TABLE FULL'
+                             move 'Y' to ws-area-table-full
+                         end-if
+                     end-if
+                   when 'D'
+                     if ws-dept-cnt < 50
+                         add 1 to ws-dept-cnt
+                         move vc-code-in to ws-dept-code (ws-dept-cnt)
+                     else
+                         if ws-dept-table-full = 'N'
+                             display 'WARNING: DEPT TABLE FULL'
+                             move 'Y' to ws-dept-table-full
+                         end-if
+                     end-if
+                 end-evaluate
+             end-read
+           end-perform
+           close valid-codes-file.
+
+       600-reconcile.
+           if ws-expected-rec-ctr not = ws-good-rec-ctr + ws-bad-rec-ctr
+               move ws-expected-rec-ctr to recon-exp-out
+               compute recon-act-out = ws-good-rec-ctr + ws-bad-rec-ctr
+               write report-rec from reconcile-line
+               if ws-csv-switch = 'Y'
+                   move csv-reconcile-header to csv-rec
+                   write csv-rec
+                   move spaces to csv-rec
+                   string
+                       'FAILED' delimited by size
+                       ',' delimited by size
+                       ws-expected-rec-ctr delimited by size
+                       ',' delimited by size
+                       ws-good-rec-ctr delimited by size
+                       '+' delimited by size
+                       ws-bad-rec-ctr delimited by size
+                       into csv-rec
+                   end-string
+                   write csv-rec
+               end-if
+               move 16 to return-code.
+
+       650-set-volume-rc.
+           if return-code = 0
+               if ws-bad-rec-ctr = 0
+                   move 0 to return-code
+               else
+                   if ws-good-rec-ctr + ws-bad-rec-ctr > 0
+                       compute ws-bad-pct =
+                           (ws-bad-rec-ctr * 100)
+                           / (ws-good-rec-ctr + ws-bad-rec-ctr)
+                   end-if
+                   if ws-bad-pct > ws-bad-pct-threshold
+                       move 8 to return-code
+                   else
+                       move 4 to return-code
+                   end-if
+               end-if
+           end-if.
+
+       700-freq-report.
+           write report-rec from blank-line
+           write report-rec from freq-header-1
+           write report-rec from blank-line
+           write report-rec from freq-header-2
+           if ws-csv-switch = 'Y'
+               move csv-freq-header to csv-rec
+               write csv-rec
+           end-if
+           perform varying freq-idx from 1 by 1
+                   until freq-idx > ws-freq-cnt
+               move ws-freq-terr (freq-idx) to freq-terr-out
+               move ws-freq-area (freq-idx) to freq-area-out
+               move ws-freq-dept (freq-idx) to freq-dept-out
+               move ws-freq-ctr (freq-idx) to freq-ctr-out
+               write report-rec from freq-detail-line
+               if ws-csv-switch = 'Y'
+                   move spaces to csv-rec
+                   string
+                       ws-freq-terr (freq-idx) delimited by size
+                       ',' delimited by size
+                       ws-freq-area (freq-idx) delimited by size
+                       ',' delimited by size
+                       ws-freq-dept (freq-idx) delimited by size
+                       ',' delimited by size
+                       ws-freq-ctr (freq-idx) delimited by size
+                       into csv-rec
+                   end-string
+                   write csv-rec
+               end-if
+           end-perform.
+
+       060-load-store-master.
+           open input store-master-file
+           perform until sm-eof = 'y'
+             read store-master-file
+               at end move 'y' to sm-eof
+               not at end
+                 if ws-store-cnt < 500
+                     add 1 to ws-store-cnt
+                     move sm-store-num-in
+                       to ws-store-num-tbl (ws-store-cnt)
+                     move sm-store-name-in
+                       to ws-store-name-tbl (ws-store-cnt)
+                 else
+                     if ws-store-table-full = 'N'
+                         display 'WARNING: STORE TABLE FULL'
+                         move 'Y' to ws-store-table-full
+                     end-if
+                 end-if
+             end-read
+           end-perform
+           close store-master-file.
+
+       070-read-checkpoint.
+           open input checkpoint-file
+           read checkpoint-file
+               at end
+                   display 'RESTART CHECKPOINT NOT FOUND'
+                   move 'N' to ws-checkpoint-found
+               not at end
+                   move ckpt-rec-count to ws-rec-count
+                   move ckpt-rec-count to ws-skip-count
+                   move ckpt-good-ctr to ws-good-rec-ctr
+                   move ckpt-bad-ctr to ws-bad-rec-ctr
+                   move ckpt-terr-nn-ctr to ws-terr-nn-ctr
+                   move ckpt-terr-oor-ctr to ws-terr-oor-ctr
+                   move ckpt-area-nn-ctr to ws-area-nn-ctr
+                   move ckpt-area-oor-ctr to ws-area-oor-ctr
+                   move ckpt-dept-nn-ctr to ws-dept-nn-ctr
+                   move ckpt-dept-oor-ctr to ws-dept-oor-ctr
+                   move ckpt-store-nn-ctr to ws-store-nn-ctr
+                   move ckpt-dup-err-ctr to ws-dup-err-ctr
+           end-read
+           close checkpoint-file.
+           if ws-checkpoint-found = 'Y'
+               perform 071-read-dup-checkpoint
+               perform 072-read-freq-checkpoint
+           end-if.
+
+       071-read-dup-checkpoint.
+           open input dup-checkpoint-file
+           perform until dup-ckpt-eof = 'y'
+             read dup-checkpoint-file
+               at end move 'y' to dup-ckpt-eof
+               not at end
+                 if ws-dup-cnt < 500
+                     add 1 to ws-dup-cnt
+                     move dup-checkpoint-rec to ws-dup-rec (ws-dup-cnt)
+                 else
+                     if ws-dup-table-full = 'N'
+                         display 'WARNING: DUP TABLE FULL'
+                         move 'Y' to ws-dup-table-full
+                     end-if
+                 end-if
+             end-read
+           end-perform
+           close dup-checkpoint-file.
+
+       072-read-freq-checkpoint.
+           open input freq-checkpoint-file
+           perform until freq-ckpt-eof = 'y'
+             read freq-checkpoint-file
+               at end move 'y' to freq-ckpt-eof
+               not at end
+                 if ws-freq-cnt < 200
+                     add 1 to ws-freq-cnt
+                     move fckpt-terr to ws-freq-terr (ws-freq-cnt)
+                     move fckpt-area to ws-freq-area (ws-freq-cnt)
+                     move fckpt-dept to ws-freq-dept (ws-freq-cnt)
+                     move fckpt-ctr to ws-freq-ctr (ws-freq-cnt)
+                 else
+                     if ws-freq-table-full = 'N'
+                         display 'WARNING: FREQ TABLE FULL'
+                         move 'Y' to ws-freq-table-full
+                     end-if
+                 end-if
+             end-read
+           end-perform
+           close freq-checkpoint-file.
+
+       080-skip-processed.
+           perform varying ws-skip-ctr from 1 by 1
+                   until ws-skip-ctr > ws-skip-count
+               read store-data
+                   at end move 'y' to eof
+               end-read
+           end-perform.
+
+       900-write-checkpoint.
+           move ws-rec-count to ckpt-rec-count
+           move ws-good-rec-ctr to ckpt-good-ctr
+           move ws-bad-rec-ctr to ckpt-bad-ctr
+           move ws-terr-nn-ctr to ckpt-terr-nn-ctr
+           move ws-terr-oor-ctr to ckpt-terr-oor-ctr
+           move ws-area-nn-ctr to ckpt-area-nn-ctr
+           move ws-area-oor-ctr to ckpt-area-oor-ctr
+           move ws-dept-nn-ctr to ckpt-dept-nn-ctr
+           move ws-dept-oor-ctr to ckpt-dept-oor-ctr
+           move ws-store-nn-ctr to ckpt-store-nn-ctr
+           move ws-dup-err-ctr to ckpt-dup-err-ctr
+           open output checkpoint-file
+           write checkpoint-rec
+           close checkpoint-file
+           perform 901-write-dup-checkpoint
+           perform 902-write-freq-checkpoint.
+
+       901-write-dup-checkpoint.
+           open output dup-checkpoint-file
+           perform varying dup-idx from 1 by 1
+                   until dup-idx > ws-dup-cnt
+               move ws-dup-rec (dup-idx) to dup-checkpoint-rec
+               write dup-checkpoint-rec
+           end-perform
+           close dup-checkpoint-file.
+
+       902-write-freq-checkpoint.
+           open output freq-checkpoint-file
+           perform varying freq-idx from 1 by 1
+                   until freq-idx > ws-freq-cnt
+               move ws-freq-terr (freq-idx) to fckpt-terr
+               move ws-freq-area (freq-idx) to fckpt-area
+               move ws-freq-dept (freq-idx) to fckpt-dept
+               move ws-freq-ctr (freq-idx) to fckpt-ctr
+               write freq-checkpoint-rec
+           end-perform
+           close freq-checkpoint-file.
+
+       950-clear-checkpoint.
+           open output checkpoint-file
+           close checkpoint-file
+           open output dup-checkpoint-file
+           close dup-checkpoint-file
+           open output freq-checkpoint-file
+           close freq-checkpoint-file.
+
        300-header.
            write report-rec from header-1
            write report-rec from blank-line
            write report-rec from header-2.
        
        400-footer.
+           move ws-good-rec-ctr to good-rec-out
+           move ws-bad-rec-ctr to bad-rec-out
            write report-rec from blank-line
            write report-rec from summary-line-1
-           write report-rec from summary-line-2.
+           write report-rec from summary-line-2
+           move ws-terr-nn-ctr to bd-1-out
+           move ws-terr-oor-ctr to bd-2-out
+           move ws-area-nn-ctr to bd-3-out
+           move ws-area-oor-ctr to bd-4-out
+           move ws-dept-nn-ctr to bd-5-out
+           move ws-dept-oor-ctr to bd-6-out
+           move ws-store-nn-ctr to bd-7-out
+           move ws-dup-err-ctr to bd-8-out
+           write report-rec from blank-line
+           write report-rec from breakdown-header
+           write report-rec from breakdown-line-1
+           write report-rec from breakdown-line-2
+           write report-rec from breakdown-line-3
+           write report-rec from breakdown-line-4
+           write report-rec from breakdown-line-5
+           write report-rec from breakdown-line-6
+           write report-rec from breakdown-line-7
+           write report-rec from breakdown-line-8.
+           if ws-csv-switch = 'Y'
+               move ws-good-rec-ctr to csv-good-out
+               move ws-bad-rec-ctr to csv-bad-out
+               move csv-summary-header to csv-rec
+               write csv-rec
+               move spaces to csv-rec
+               string
+                   function trim (csv-good-out) delimited by size
+                   ',' delimited by size
+                   function trim (csv-bad-out) delimited by size
+                   into csv-rec
+               end-string
+               write csv-rec
+               move csv-breakdown-header to csv-rec
+               write csv-rec
+               move spaces to csv-rec
+               string
+                   'TERRITORY_NOT_NUMERIC' delimited by size
+                   ',' delimited by size
+                   ws-terr-nn-ctr delimited by size
+                   into csv-rec
+               end-string
+               write csv-rec
+               move spaces to csv-rec
+               string
+                   'TERRITORY_OUT_OF_RANGE' delimited by size
+                   ',' delimited by size
+                   ws-terr-oor-ctr delimited by size
+                   into csv-rec
+               end-string
+               write csv-rec
+               move spaces to csv-rec
+               string
+                   'AREA_NOT_NUMERIC' delimited by size
+                   ',' delimited by size
+                   ws-area-nn-ctr delimited by size
+                   into csv-rec
+               end-string
+               write csv-rec
+               move spaces to csv-rec
+               string
+                   'AREA_OUT_OF_RANGE' delimited by size
+                   ',' delimited by size
+                   ws-area-oor-ctr delimited by size
+                   into csv-rec
+               end-string
+               write csv-rec
+               move spaces to csv-rec
+               string
+                   'DEPARTMENT_NOT_NUMERIC' delimited by size
+                   ',' delimited by size
+                   ws-dept-nn-ctr delimited by size
+                   into csv-rec
+               end-string
+               write csv-rec
+               move spaces to csv-rec
+               string
+                   'DEPARTMENT_OUT_OF_RANGE' delimited by size
+                   ',' delimited by size
+                   ws-dept-oor-ctr delimited by size
+                   into csv-rec
+               end-string
+               write csv-rec
+               move spaces to csv-rec
+               string
+                   'STORE_NUMBER_NOT_NUMERIC' delimited by size
+                   ',' delimited by size
+                   ws-store-nn-ctr delimited by size
+                   into csv-rec
+               end-string
+               write csv-rec
+               move spaces to csv-rec
+               string
+                   'DUPLICATE_RECORDS' delimited by size
+                   ',' delimited by size
+                   ws-dup-err-ctr delimited by size
+                   into csv-rec
+               end-string
+               write csv-rec
+           end-if.
        
        
      
